@@ -0,0 +1,25 @@
+      *> CUSTMAST.CPY
+      *> Customer Master record layout - keyed on CM-NI-NUMBER.
+      *> Shared by MAIN, MAIN-BATCH, CUSTMAINT and INTEREST-CALC so every
+      *> program that reads or posts against the master agrees on the
+      *> layout.
+       01  CUSTMAST-RECORD.
+           05  CM-NI-NUMBER          PIC X(10).
+           05  CM-IDENT              PIC 9(05).
+           05  CM-CUSTOMER-NAME      PIC X(20).
+           05  CM-DATE-OF-BIRTH.
+               10  CM-DOB-MONTH      PIC 99.
+               10  CM-DOB-DAY        PIC 99.
+               10  CM-DOB-YEAR       PIC 9(04).
+           05  CM-ACCOUNT-TYPE       PIC X(01).
+               88  CM-SAVINGS-ACCOUNT        VALUE "S".
+               88  CM-CURRENT-ACCOUNT        VALUE "C".
+      *> CM-INTEREST-RATE is the rate applied each time INTEREST-CALC
+      *> is run for this account (e.g. the monthly rate, if this
+      *> account is credited monthly) - it is a per-run rate, not an
+      *> annual one, so it must be keyed as whatever fraction of the
+      *> account's nominal annual rate matches how often the interest
+      *> run is actually scheduled.
+           05  CM-INTEREST-RATE      PIC 9(02)V99.
+           05  CM-BALANCE            PIC S9(18).
+           05  FILLER                PIC X(10).
