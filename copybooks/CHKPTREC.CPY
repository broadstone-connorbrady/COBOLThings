@@ -0,0 +1,26 @@
+      *> CHKPTREC.CPY
+      *> Checkpoint record for the batch transaction run - the last
+      *> NI number posted and how many DAILYTXN records had been read
+      *> at that point, so a rerun after an abend can skip back to the
+      *> same spot instead of reprocessing or skipping records. The
+      *> running totals are carried too, so the end-of-day report
+      *> produced by a restarted run still reflects everything posted
+      *> before the abend, not just what this run re-reads.
+      *> CK-RECORD-TYPE distinguishes the single header row (the last
+      *> NI number and running totals) from the balance rows that
+      *> follow it, one per distinct customer posted to so far, so the
+      *> end-of-day report's ending-balance rollup can be rebuilt on a
+      *> restart instead of only covering customers touched again
+      *> after the restart.
+       01  CHECKPOINT-RECORD.
+           05  CK-RECORD-TYPE          PIC X(01).
+               88  CK-HEADER-RECORD        VALUE "H".
+               88  CK-BALANCE-RECORD        VALUE "B".
+           05  CK-LAST-NI-NUMBER       PIC X(10).
+           05  CK-RECORDS-PROCESSED    PIC 9(08).
+           05  CK-REJECTED-COUNT       PIC 9(08).
+           05  CK-TOTAL-DEBIT-AMOUNT   PIC 9(18).
+           05  CK-TOTAL-CREDIT-AMOUNT  PIC 9(18).
+           05  CK-BALANCE-NI-NUMBER    PIC X(10).
+           05  CK-BALANCE-ENDING-BALANCE PIC S9(18)
+                                       SIGN IS TRAILING SEPARATE CHARACTER.
