@@ -0,0 +1,32 @@
+      *> AUDITREC.CPY
+      *> Audit trail record - one line per transaction posted, appended
+      *> to the AUDITTRL sequential file so a balance can be reconstructed
+      *> after the fact. AU-TRANSACTION-TYPE records which way the
+      *> transaction moved the balance, since AU-TRANSACTION-VALUE is
+      *> always stored as a positive magnitude; a reader reconstructs
+      *> AU-NEW-BALANCE from AU-PRE-BALANCE by adding it for "C" and
+      *> subtracting it for "D". The signed amounts are SEPARATE
+      *> CHARACTER so a negative balance prints as a readable leading
+      *> "-" on the sequential file instead of a zone overpunch on the
+      *> last digit. AU-TRANSACTION-VALUE itself is the net (post-tax)
+      *> amount actually applied to the balance; AU-GROSS-TRANSACTION-
+      *> VALUE and AU-TAX-WITHHELD carry the breakdown behind it, so the
+      *> tax taken out of a credit is still on the permanent record and
+      *> not just on the console statement.
+       01  AUDIT-RECORD.
+           05  AU-NI-NUMBER          PIC X(10).
+           05  AU-CUSTOMER-NAME      PIC X(30).
+           05  AU-TRANSACTION-DATE   PIC 9(08).
+           05  AU-TRANSACTION-TYPE   PIC X(01).
+               88  AU-CREDIT-TRANSACTION     VALUE "C".
+               88  AU-DEBIT-TRANSACTION      VALUE "D".
+           05  AU-PRE-BALANCE        PIC S9(18)
+                                     SIGN IS TRAILING SEPARATE CHARACTER.
+           05  AU-GROSS-TRANSACTION-VALUE PIC S9(18)
+                                     SIGN IS TRAILING SEPARATE CHARACTER.
+           05  AU-TAX-WITHHELD       PIC S9(18)
+                                     SIGN IS TRAILING SEPARATE CHARACTER.
+           05  AU-TRANSACTION-VALUE  PIC S9(18)
+                                     SIGN IS TRAILING SEPARATE CHARACTER.
+           05  AU-NEW-BALANCE        PIC S9(18)
+                                     SIGN IS TRAILING SEPARATE CHARACTER.
