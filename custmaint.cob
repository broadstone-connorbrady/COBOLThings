@@ -0,0 +1,307 @@
+       >>SOURCE FORMAT FREE
+
+*> PROGRAM DETAILS
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CUSTMAINT.
+AUTHOR. Connor Brady.
+DATE-WRITTEN. August 8th 2026.
+
+*> MODIFICATION HISTORY
+*> 2026-08-08 CB Add/update/delete/inquire maintenance program for
+*>               the CUSTMAST customer master file.
+*> 2026-08-09 CB Create CUSTMAST if it does not already exist, so
+*>               OPEN I-O has a file to open on a brand new system.
+*> 2026-08-09 CB Update-Customer no longer blanks a field when the
+*>               operator presses Enter to keep the current value.
+*> 2026-08-09 CB Update-Customer's REWRITE now checks INVALID KEY,
+*>               the same as every other indexed-file operation in
+*>               this program; a failed rewrite is reported instead of
+*>               being displayed as a success.
+*> 2026-08-09 CB Add-Customer now validates the NI number against the
+*>               same LLDDDDDDL format MAIN/MAIN-BATCH require before
+*>               they will post a transaction, so a typo here can no
+*>               longer create a record neither of them can reach.
+*> 2026-08-09 CB Validate-NI-Number now range-checks each byte of
+*>               NI-Prefix-Letters separately; a 2-byte string compare
+*>               only bounded the pair together, letting a digit
+*>               through in the second letter position.
+*> 2026-08-09 CB Add-Customer now rejects an account type that isn't
+*>               S or C, instead of silently creating a record
+*>               INTEREST-CALC will never recognise as savings.
+*> 2026-08-09 CB Update-Customer now applies the same S/C validation
+*>               to a typed account type before committing it, instead
+*>               of only checking it at add-time.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CM-NI-NUMBER
+        FILE STATUS IS CUSTMAST-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  CUSTMAST-FILE.
+    COPY "CUSTMAST.CPY".
+
+*> PROGRAMING VARIABLES
+WORKING-STORAGE SECTION.
+01 MaintenanceChoice PIC X(01).
+    88 Add-Customer-Choice VALUE "A".
+    88 Update-Customer-Choice VALUE "U".
+    88 Delete-Customer-Choice VALUE "D".
+    88 Inquire-Customer-Choice VALUE "I".
+    88 Quit-Maintenance-Choice VALUE "Q".
+
+01 MoreMaintenanceToDo PIC X(01) VALUE "Y".
+    88 More-Maintenance-To-Do VALUE "Y".
+    88 No-More-Maintenance-To-Do VALUE "N".
+
+01 CUSTMAST-STATUS PIC X(02).
+    88 CUSTMAST-OK VALUE "00".
+    88 CUSTMAST-NOT-FOUND VALUE "23".
+    88 CUSTMAST-DUPLICATE VALUE "22".
+    88 CUSTMAST-FILE-NOT-FOUND VALUE "35".
+
+*> Update-Customer entry buffers - an operator who presses Enter on
+*> one of these leaves SPACES behind, which means "keep the current
+*> value" rather than "blank the field".
+01 CustomerNameEntry PIC X(20).
+01 AccountTypeEntry PIC X(01).
+    88 AccountTypeEntry-Is-Savings VALUE "S".
+    88 AccountTypeEntry-Is-Current VALUE "C".
+01 InterestRateEntry PIC X(05).
+
+*> National Insurance number validation working fields - the same
+*> format MAIN/MAIN-BATCH require before they will post a transaction
+*> against CM-NI-NUMBER, checked here too so Add-Customer can't create
+*> a record neither of them will ever be able to reach.
+01 CM-NI-NUMBER-CHECK PIC X(10).
+01 NINumber-Breakdown REDEFINES CM-NI-NUMBER-CHECK.
+    05 NI-Prefix-Letters PIC AA.
+    05 NI-Body-Digits PIC 9(06).
+    05 NI-Suffix-Letter PIC A.
+    05 NI-Trailing-Byte PIC X(01).
+
+01 NINumber-Status PIC X(01) VALUE "N".
+    88 NINumber-Is-Valid VALUE "Y".
+    88 NINumber-Is-Invalid VALUE "N".
+
+*> PROGRAM TO RUN
+PROCEDURE DIVISION.
+
+PERFORM Open-Customer-Master
+
+PERFORM Process-One-Maintenance-Request UNTIL No-More-Maintenance-To-Do
+
+CLOSE CUSTMAST-FILE
+
+STOP RUN.
+
+*> ----------------------------------------------------------------
+*> Open-Customer-Master - the first time this program is run there
+*> is no CUSTMAST file on disk yet for OPEN I-O to find; create an
+*> empty one and then open it for maintenance as normal.
+*> ----------------------------------------------------------------
+Open-Customer-Master.
+    OPEN I-O CUSTMAST-FILE
+    IF CUSTMAST-FILE-NOT-FOUND
+        OPEN OUTPUT CUSTMAST-FILE
+        CLOSE CUSTMAST-FILE
+        OPEN I-O CUSTMAST-FILE
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> Process-One-Maintenance-Request - show the menu and carry out
+*> whichever maintenance action the operator picks.
+*> ----------------------------------------------------------------
+Process-One-Maintenance-Request.
+    DISPLAY " "
+    DISPLAY "A)dd  U)pdate  D)elete  I)nquire  Q)uit"
+    DISPLAY "Choice: " WITH NO ADVANCING
+    ACCEPT MaintenanceChoice
+
+    EVALUATE TRUE
+        WHEN Add-Customer-Choice
+            PERFORM Add-Customer
+        WHEN Update-Customer-Choice
+            PERFORM Update-Customer
+        WHEN Delete-Customer-Choice
+            PERFORM Delete-Customer
+        WHEN Inquire-Customer-Choice
+            PERFORM Inquire-Customer
+        WHEN Quit-Maintenance-Choice
+            SET No-More-Maintenance-To-Do TO TRUE
+        WHEN OTHER
+            DISPLAY "Not a valid choice"
+    END-EVALUATE.
+
+*> ----------------------------------------------------------------
+*> Add-Customer - create a new customer master record.
+*> ----------------------------------------------------------------
+Add-Customer.
+    MOVE SPACES TO CUSTMAST-RECORD
+    DISPLAY "NI Number: " WITH NO ADVANCING
+    ACCEPT CM-NI-NUMBER
+    MOVE CM-NI-NUMBER TO CM-NI-NUMBER-CHECK
+    PERFORM Validate-NI-Number
+
+    IF NINumber-Is-Invalid
+        DISPLAY "Rejected: '" CM-NI-NUMBER "' is not a valid NI "
+            "number (format must be LLDDDDDDL)"
+    ELSE
+        DISPLAY "Ident: " WITH NO ADVANCING
+        ACCEPT CM-IDENT
+        DISPLAY "Customer name: " WITH NO ADVANCING
+        ACCEPT CM-CUSTOMER-NAME
+        DISPLAY "Date of birth, month (MM): " WITH NO ADVANCING
+        ACCEPT CM-DOB-MONTH
+        DISPLAY "Date of birth, day (DD): " WITH NO ADVANCING
+        ACCEPT CM-DOB-DAY
+        DISPLAY "Date of birth, year (YYYY): " WITH NO ADVANCING
+        ACCEPT CM-DOB-YEAR
+        DISPLAY "Account type (S)avings/(C)urrent: " WITH NO ADVANCING
+        ACCEPT CM-ACCOUNT-TYPE
+
+        IF NOT CM-SAVINGS-ACCOUNT AND NOT CM-CURRENT-ACCOUNT
+            DISPLAY "Rejected: '" CM-ACCOUNT-TYPE "' is not a valid "
+                "account type (must be S or C)"
+        ELSE
+            MOVE ZEROS TO CM-INTEREST-RATE
+            IF CM-SAVINGS-ACCOUNT
+                DISPLAY "Interest rate per INTEREST-CALC run, e.g. "
+                    "02.50: " WITH NO ADVANCING
+                ACCEPT CM-INTEREST-RATE
+            END-IF
+            MOVE ZEROS TO CM-BALANCE
+
+            WRITE CUSTMAST-RECORD
+                INVALID KEY
+                    DISPLAY "Rejected: a customer with NI number "
+                        CM-NI-NUMBER " already exists"
+                NOT INVALID KEY
+                    DISPLAY "Customer " CM-NI-NUMBER " added"
+            END-WRITE
+        END-IF
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> Update-Customer - change the demographic fields on an existing
+*> customer master record (balance is maintained by MAIN/MAIN-BATCH,
+*> not here).
+*> ----------------------------------------------------------------
+Update-Customer.
+    DISPLAY "NI Number: " WITH NO ADVANCING
+    ACCEPT CM-NI-NUMBER
+
+    READ CUSTMAST-FILE
+        INVALID KEY
+            DISPLAY "Rejected: no customer master record found for "
+                "NI number " CM-NI-NUMBER
+        NOT INVALID KEY
+            DISPLAY "Customer name (" CM-CUSTOMER-NAME "), Enter to keep: "
+                WITH NO ADVANCING
+            MOVE SPACES TO CustomerNameEntry
+            ACCEPT CustomerNameEntry
+            IF CustomerNameEntry NOT = SPACES
+                MOVE CustomerNameEntry TO CM-CUSTOMER-NAME
+            END-IF
+
+            DISPLAY "Account type (" CM-ACCOUNT-TYPE "), Enter to keep: "
+                WITH NO ADVANCING
+            MOVE SPACES TO AccountTypeEntry
+            ACCEPT AccountTypeEntry
+            IF AccountTypeEntry NOT = SPACES
+                IF NOT AccountTypeEntry-Is-Savings
+                    AND NOT AccountTypeEntry-Is-Current
+                    DISPLAY "Rejected: '" AccountTypeEntry "' is not a "
+                        "valid account type (must be S or C) - account "
+                        "type left unchanged"
+                ELSE
+                    MOVE AccountTypeEntry TO CM-ACCOUNT-TYPE
+                END-IF
+            END-IF
+
+            IF CM-SAVINGS-ACCOUNT
+                DISPLAY "Interest rate (" CM-INTEREST-RATE
+                    "), Enter to keep: " WITH NO ADVANCING
+                MOVE SPACES TO InterestRateEntry
+                ACCEPT InterestRateEntry
+                IF InterestRateEntry NOT = SPACES
+                    MOVE InterestRateEntry TO CM-INTEREST-RATE
+                END-IF
+            ELSE
+                MOVE ZEROS TO CM-INTEREST-RATE
+            END-IF
+            REWRITE CUSTMAST-RECORD
+                INVALID KEY
+                    DISPLAY "Rejected: could not rewrite the customer "
+                        "master record for NI number " CM-NI-NUMBER
+                NOT INVALID KEY
+                    DISPLAY "Customer " CM-NI-NUMBER " updated"
+            END-REWRITE
+    END-READ.
+
+*> ----------------------------------------------------------------
+*> Delete-Customer - remove a customer master record.
+*> ----------------------------------------------------------------
+Delete-Customer.
+    DISPLAY "NI Number: " WITH NO ADVANCING
+    ACCEPT CM-NI-NUMBER
+
+    DELETE CUSTMAST-FILE
+        INVALID KEY
+            DISPLAY "Rejected: no customer master record found for "
+                "NI number " CM-NI-NUMBER
+        NOT INVALID KEY
+            DISPLAY "Customer " CM-NI-NUMBER " deleted"
+    END-DELETE.
+
+*> ----------------------------------------------------------------
+*> Inquire-Customer - display a customer master record.
+*> ----------------------------------------------------------------
+Inquire-Customer.
+    DISPLAY "NI Number: " WITH NO ADVANCING
+    ACCEPT CM-NI-NUMBER
+
+    READ CUSTMAST-FILE
+        INVALID KEY
+            DISPLAY "Rejected: no customer master record found for "
+                "NI number " CM-NI-NUMBER
+        NOT INVALID KEY
+            DISPLAY "Ident:          " CM-IDENT
+            DISPLAY "Name:           " CM-CUSTOMER-NAME
+            DISPLAY "Date of birth:  " CM-DOB-MONTH "/" CM-DOB-DAY
+                "/" CM-DOB-YEAR
+            DISPLAY "Account type:   " CM-ACCOUNT-TYPE
+            DISPLAY "Interest rate:  " CM-INTEREST-RATE
+            DISPLAY "Balance:        " CM-BALANCE
+    END-READ.
+
+*> ----------------------------------------------------------------
+*> Validate-NI-Number - real NI numbers are two letters, six digits,
+*> one trailing letter (e.g. AB123456C), checked against
+*> CM-NI-NUMBER-CHECK the same way MAIN/MAIN-BATCH validate NINumber
+*> before they will post a transaction. IS ALPHABETIC is not used
+*> because it is also true of SPACE, which would let a blank letter
+*> position through as if it were a real letter; an explicit A-Z
+*> range catches that, and NI-Trailing-Byte must be a real space so
+*> a stray 10th character can't ride along behind an otherwise
+*> valid-looking 9 characters. Each of the two NI-Prefix-Letters
+*> bytes is range-checked on its own via reference modification -
+*> comparing the 2-byte group as one string only bounds the pair
+*> together, so e.g. "B5" would satisfy "AA" THRU "ZZ" even though
+*> the second byte is a digit.
+*> ----------------------------------------------------------------
+Validate-NI-Number.
+    SET NINumber-Is-Invalid TO TRUE
+    IF NI-Prefix-Letters(1:1) >= "A" AND NI-Prefix-Letters(1:1) <= "Z"
+        AND NI-Prefix-Letters(2:1) >= "A" AND NI-Prefix-Letters(2:1) <= "Z"
+        AND NI-Body-Digits IS NUMERIC
+        AND NI-Suffix-Letter >= "A" AND NI-Suffix-Letter <= "Z"
+        AND NI-Trailing-Byte = SPACE
+        SET NINumber-Is-Valid TO TRUE
+    END-IF.
