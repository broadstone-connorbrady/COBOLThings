@@ -6,21 +6,115 @@ PROGRAM-ID. MAIN.
 AUTHOR. Connor Brady.
 DATE-WRITTEN. November 14th 2020.
 
+*> MODIFICATION HISTORY
+*> 2026-08-08 CB Read/rewrite UserPreBalance against the CUSTMAST
+*>               indexed master instead of ACCEPT-ing it by hand.
+*> 2026-08-08 CB Append every posted transaction to the AUDITTRL
+*>               sequential file.
+*> 2026-08-08 CB Withhold tax at TaxRate on credit transactions and
+*>               print a payslip-style statement.
+*> 2026-08-08 CB UserPreBalance/UserTransactionValue/UserNewBalance are
+*>               now signed, with an overdraft floor check before a
+*>               transaction is committed.
+*> 2026-08-08 CB Validate NINumber format before any processing starts.
+*> 2026-08-09 CB Reject a typed transaction type that is neither D nor
+*>               C, the same as MAIN-BATCH already does for DAILYTXN.
+*> 2026-08-09 CB UserName now comes from the master record once it is
+*>               read, instead of trusting whatever the operator typed
+*>               before the lookup.
+*> 2026-08-09 CB REWRITE CUSTMAST-RECORD now checks INVALID KEY, the
+*>               same as every other indexed-file operation in this
+*>               system; a failed rewrite is reported and the audit
+*>               record is not written.
+*> 2026-08-09 CB Validate-NI-Number no longer uses IS ALPHABETIC,
+*>               which is also true of SPACE; an explicit A-Z range
+*>               check plus a trailing-byte check now catch a blank
+*>               letter position or a stray 10th character that used
+*>               to pass as a valid NI number.
+*> 2026-08-09 CB OPEN I-O CUSTMAST-FILE and OPEN EXTEND AUDIT-FILE are
+*>               now checked for status; a failed open is reported and
+*>               the run stops instead of continuing against a file
+*>               that was never actually opened.
+*> 2026-08-09 CB AUDITREC.CPY now carries the gross amount and tax
+*>               withheld alongside the net transaction value, so the
+*>               audit trail keeps the full breakdown.
+*> 2026-08-09 CB Validate-NI-Number now range-checks each byte of
+*>               NI-Prefix-Letters separately; a 2-byte string compare
+*>               only bounded the pair together, letting a digit
+*>               through in the second letter position.
+*> 2026-08-09 CB The transaction amount is now rejected if negative;
+*>               direction comes from the D/C flag, not the sign, and
+*>               AUDITREC.CPY requires the posted amount to be a
+*>               positive magnitude.
+
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CM-NI-NUMBER
+        FILE STATUS IS CUSTMAST-STATUS.
+
+    SELECT AUDIT-FILE ASSIGN TO "AUDITTRL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS AUDIT-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
 
+FD  CUSTMAST-FILE.
+    COPY "CUSTMAST.CPY".
+
+FD  AUDIT-FILE.
+    COPY "AUDITREC.CPY".
+
 *> PROGRAMING VARIABLES
 *> COBOL Does not enforce types - The programmer does this
 WORKING-STORAGE SECTION.
 01 UserName PIC X(30).
-01 UserPreBalance PIC 9(18) VALUE ZEROS.
-01 UserTransactionValue PIC 9(18) VALUE ZEROS.
-01 UserNewBalance PIC 9(18) VALUES 0.
+01 UserPreBalance PIC S9(18) VALUE ZEROS.
+01 UserTransactionValue PIC S9(18) VALUE ZEROS.
+01 UserNewBalance PIC S9(18) VALUE ZEROS.
 01 NINumber PIC X(10).
+01 NINumber-Breakdown REDEFINES NINumber.
+    05 NI-Prefix-Letters PIC AA.
+    05 NI-Body-Digits PIC 9(06).
+    05 NI-Suffix-Letter PIC A.
+    05 NI-Trailing-Byte PIC X(01).
 
 01 TaxRate CONSTANT AS 20.
+01 OverdraftFloor CONSTANT AS -50000.
+
+01 TransactionType PIC X(01).
+    88 Credit-Transaction VALUE "C".
+    88 Debit-Transaction VALUE "D".
+
+01 GrossTransactionValue PIC S9(18) VALUE ZEROS.
+01 TaxWithheld PIC S9(18) VALUE ZEROS.
+01 NetTransactionValue PIC S9(18) VALUE ZEROS.
+
+01 TransactionAccepted PIC X(01) VALUE "Y".
+    88 Transaction-Is-Accepted VALUE "Y".
+    88 Transaction-Is-Rejected VALUE "N".
+
+01 MasterRewriteStatus PIC X(01) VALUE "Y".
+    88 MasterRewriteSucceeded VALUE "Y".
+    88 MasterRewriteFailed VALUE "N".
+
+01 CUSTMAST-STATUS PIC X(02).
+    88 CUSTMAST-OK VALUE "00".
+    88 CUSTMAST-NOT-FOUND VALUE "23".
+
+01 AUDIT-STATUS PIC X(02).
+    88 AUDIT-OK VALUE "00".
+
+01 TodaysDate PIC 9(08).
+
+*> National Insurance number validation working fields
+01 NINumber-Status PIC X(01) VALUE "N".
+    88 NINumber-Is-Valid VALUE "Y".
+    88 NINumber-Is-Invalid VALUE "N".
 
 *> OTHER TYPES
 *> ZERO, ZEROS
@@ -31,29 +125,207 @@ WORKING-STORAGE SECTION.
 *> PROGRAM TO RUN
 PROCEDURE DIVISION.
 
+ACCEPT TodaysDate FROM DATE YYYYMMDD
+OPEN I-O CUSTMAST-FILE
+
+IF NOT CUSTMAST-OK
+    DISPLAY "Rejected: could not open the customer master file "
+        "(status " CUSTMAST-STATUS ")"
+    STOP RUN
+END-IF
+
+OPEN EXTEND AUDIT-FILE
+
+IF NOT AUDIT-OK
+    DISPLAY "Rejected: could not open the audit trail file "
+        "(status " AUDIT-STATUS ")"
+    CLOSE CUSTMAST-FILE
+    STOP RUN
+END-IF
+
 DISPLAY "Name " WITH NO ADVANCING
 ACCEPT UserName
 
 DISPLAY "NI Number: " WITH NO ADVANCING
 ACCEPT NINumber
 
-DISPLAY "Editing " UserName 
+PERFORM Validate-NI-Number
+
+IF NINumber-Is-Invalid
+    DISPLAY "Rejected: '" NINumber "' is not a valid NI number "
+        "(format must be LLDDDDDDL)"
+    CLOSE CUSTMAST-FILE
+    CLOSE AUDIT-FILE
+    STOP RUN
+END-IF
+
+DISPLAY "Editing " UserName
 DISPLAY "NI Number: " NINumber
 
-DISPLAY "Enter user's current balance: " WITH NO ADVANCING
-ACCEPT UserPreBalance
+PERFORM Read-Customer-Master
+
+IF CUSTMAST-NOT-FOUND
+    DISPLAY "No customer master record found for NI number " NINumber
+    CLOSE CUSTMAST-FILE
+    CLOSE AUDIT-FILE
+    STOP RUN
+END-IF
+
+DISPLAY "PreBalance: " UserPreBalance
+
+DISPLAY "Debit or Credit (D/C): " WITH NO ADVANCING
+ACCEPT TransactionType
+
+IF NOT Credit-Transaction AND NOT Debit-Transaction
+    DISPLAY "Rejected: '" TransactionType "' is not a valid "
+        "transaction type (must be D or C)"
+    CLOSE CUSTMAST-FILE
+    CLOSE AUDIT-FILE
+    STOP RUN
+END-IF
 
 DISPLAY "Enter new transaction amount: " WITH NO ADVANCING
 ACCEPT UserTransactionValue
 
-DISPLAY "PreBalance: " UserPreBalance
-DISPLAY "Transaction: " UserTransactionValue 
+IF UserTransactionValue < ZEROS
+    DISPLAY "Rejected: transaction amount " UserTransactionValue
+        " must not be negative (direction is set by D/C, not sign)"
+    CLOSE CUSTMAST-FILE
+    CLOSE AUDIT-FILE
+    STOP RUN
+END-IF
 
-COMPUTE UserNewBalance = UserPreBalance + UserTransactionValue
+DISPLAY "Transaction: " UserTransactionValue
+
+PERFORM Apply-Tax-And-Compute-Balance
+
+PERFORM Check-Overdraft-Floor
+
+IF Transaction-Is-Rejected
+    DISPLAY "Rejected: this transaction would take the balance to "
+        UserNewBalance ", below the overdraft floor of " OverdraftFloor
+    CLOSE CUSTMAST-FILE
+    CLOSE AUDIT-FILE
+    STOP RUN
+END-IF
 
 DISPLAY "User new balance = " UserNewBalance
 
+PERFORM Commit-Transaction
+
+IF MasterRewriteFailed
+    DISPLAY "Rejected: could not rewrite the customer master record "
+        "for NI number " NINumber " (status " CUSTMAST-STATUS ")"
+ELSE
+    PERFORM Print-Statement
+END-IF
+
+CLOSE CUSTMAST-FILE
+CLOSE AUDIT-FILE
+
 STOP RUN.
 
+*> ----------------------------------------------------------------
+*> Validate-NI-Number - real NI numbers are two letters, six digits,
+*> one trailing letter (e.g. AB123456C). IS ALPHABETIC is not used
+*> here because it is also true of SPACE, which would let a blank
+*> letter position (e.g. a short or partly-blank entry) through as
+*> if it were a real letter; an explicit A-Z range catches that, and
+*> NI-Trailing-Byte must be a real space so a stray 10th character
+*> can't ride along behind an otherwise valid-looking 9 characters.
+*> Each of the two NI-Prefix-Letters bytes is range-checked on its
+*> own via reference modification - comparing the 2-byte group as one
+*> string only bounds the pair together, so e.g. "B5" would satisfy
+*> "AA" THRU "ZZ" even though the second byte is a digit.
+*> ----------------------------------------------------------------
+Validate-NI-Number.
+    SET NINumber-Is-Invalid TO TRUE
+    IF NI-Prefix-Letters(1:1) >= "A" AND NI-Prefix-Letters(1:1) <= "Z"
+        AND NI-Prefix-Letters(2:1) >= "A" AND NI-Prefix-Letters(2:1) <= "Z"
+        AND NI-Body-Digits IS NUMERIC
+        AND NI-Suffix-Letter >= "A" AND NI-Suffix-Letter <= "Z"
+        AND NI-Trailing-Byte = SPACE
+        SET NINumber-Is-Valid TO TRUE
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> Read-Customer-Master - pull UserName/UserPreBalance from the
+*> master record instead of asking the operator to key them in.
+*> ----------------------------------------------------------------
+Read-Customer-Master.
+    MOVE NINumber TO CM-NI-NUMBER
+    READ CUSTMAST-FILE
+        NOT INVALID KEY
+            MOVE CM-CUSTOMER-NAME TO UserName
+            MOVE CM-BALANCE TO UserPreBalance
+    END-READ.
+
+*> ----------------------------------------------------------------
+*> Apply-Tax-And-Compute-Balance - withhold tax at TaxRate on credit
+*> transactions only; debits are applied gross.
+*> ----------------------------------------------------------------
+Apply-Tax-And-Compute-Balance.
+    MOVE UserTransactionValue TO GrossTransactionValue
+    MOVE ZEROS TO TaxWithheld
+
+    IF Credit-Transaction
+        COMPUTE TaxWithheld ROUNDED =
+            GrossTransactionValue * TaxRate / 100
+        COMPUTE NetTransactionValue =
+            GrossTransactionValue - TaxWithheld
+        COMPUTE UserNewBalance = UserPreBalance + NetTransactionValue
+    ELSE
+        MOVE GrossTransactionValue TO NetTransactionValue
+        COMPUTE UserNewBalance = UserPreBalance - NetTransactionValue
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> Check-Overdraft-Floor - reject instead of letting the balance
+*> wrap or truncate silently.
+*> ----------------------------------------------------------------
+Check-Overdraft-Floor.
+    SET Transaction-Is-Accepted TO TRUE
+    IF UserNewBalance < OverdraftFloor
+        SET Transaction-Is-Rejected TO TRUE
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> Commit-Transaction - rewrite the master with the new balance and
+*> append the audit trail record, unless the rewrite fails.
+*> ----------------------------------------------------------------
+Commit-Transaction.
+    SET MasterRewriteSucceeded TO TRUE
+    MOVE UserNewBalance TO CM-BALANCE
+    REWRITE CUSTMAST-RECORD
+        INVALID KEY
+            SET MasterRewriteFailed TO TRUE
+    END-REWRITE
+
+    IF MasterRewriteSucceeded
+        MOVE NINumber TO AU-NI-NUMBER
+        MOVE UserName TO AU-CUSTOMER-NAME
+        MOVE TodaysDate TO AU-TRANSACTION-DATE
+        MOVE TransactionType TO AU-TRANSACTION-TYPE
+        MOVE UserPreBalance TO AU-PRE-BALANCE
+        MOVE GrossTransactionValue TO AU-GROSS-TRANSACTION-VALUE
+        MOVE TaxWithheld TO AU-TAX-WITHHELD
+        MOVE NetTransactionValue TO AU-TRANSACTION-VALUE
+        MOVE UserNewBalance TO AU-NEW-BALANCE
+        WRITE AUDIT-RECORD
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> Print-Statement - payslip-style breakdown of the transaction.
+*> ----------------------------------------------------------------
+Print-Statement.
+    DISPLAY "------------------------------------------"
+    DISPLAY "Statement for " UserName " (" NINumber ")"
+    DISPLAY "Gross transaction:   " GrossTransactionValue
+    DISPLAY "Tax withheld:        " TaxWithheld
+    DISPLAY "Net amount applied:  " NetTransactionValue
+    DISPLAY "Previous balance:    " UserPreBalance
+    DISPLAY "New balance:         " UserNewBalance
+    DISPLAY "------------------------------------------".
+
 *> OTHER NOTES
 *> WITH NO ADVANCING - No newline on display
