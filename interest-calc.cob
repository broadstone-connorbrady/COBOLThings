@@ -0,0 +1,316 @@
+       >>SOURCE FORMAT FREE
+
+*> PROGRAM DETAILS
+IDENTIFICATION DIVISION.
+PROGRAM-ID. INTEREST-CALC.
+AUTHOR. Connor Brady.
+DATE-WRITTEN. August 8th 2026.
+
+*> MODIFICATION HISTORY
+*> 2026-08-08 CB Periodic interest run for savings-flagged customer
+*>               master records - posts interest through the same
+*>               balance-update and audit-trail logic as MAIN and
+*>               MAIN-BATCH, at each account's own CM-INTEREST-RATE.
+*> 2026-08-09 CB REWRITE CUSTMAST-RECORD now checks INVALID KEY; a
+*>               failed rewrite is reported and the interest is not
+*>               audited or added to the run totals.
+*> 2026-08-09 CB All three file OPENs in Initialize-Run are now checked
+*>               for status; a failed open is reported and the run
+*>               stops instead of reading/writing a file that was
+*>               never actually opened.
+*> 2026-08-09 CB AUDITREC.CPY now carries the gross amount and tax
+*>               withheld alongside the net transaction value, so the
+*>               audit trail keeps the full breakdown.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CM-NI-NUMBER
+        FILE STATUS IS CUSTMAST-STATUS.
+
+    SELECT AUDIT-FILE ASSIGN TO "AUDITTRL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS AUDIT-STATUS.
+
+    SELECT INTEREST-REPORT-FILE ASSIGN TO "INTRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS INTRPT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  CUSTMAST-FILE.
+    COPY "CUSTMAST.CPY".
+
+FD  AUDIT-FILE.
+    COPY "AUDITREC.CPY".
+
+FD  INTEREST-REPORT-FILE.
+01 INTEREST-REPORT-RECORD PIC X(132).
+
+*> PROGRAMING VARIABLES
+WORKING-STORAGE SECTION.
+01 UserName PIC X(30).
+01 NINumber PIC X(10).
+01 UserPreBalance PIC S9(18) VALUE ZEROS.
+01 UserTransactionValue PIC S9(18) VALUE ZEROS.
+01 UserNewBalance PIC S9(18) VALUE ZEROS.
+
+01 TaxRate CONSTANT AS 20.
+01 OverdraftFloor CONSTANT AS -50000.
+
+01 TransactionType PIC X(01) VALUE "C".
+    88 Credit-Transaction VALUE "C".
+    88 Debit-Transaction VALUE "D".
+
+01 GrossTransactionValue PIC S9(18) VALUE ZEROS.
+01 TaxWithheld PIC S9(18) VALUE ZEROS.
+01 NetTransactionValue PIC S9(18) VALUE ZEROS.
+
+01 TransactionAccepted PIC X(01) VALUE "Y".
+    88 Transaction-Is-Accepted VALUE "Y".
+    88 Transaction-Is-Rejected VALUE "N".
+
+01 MasterRewriteStatus PIC X(01) VALUE "Y".
+    88 MasterRewriteSucceeded VALUE "Y".
+    88 MasterRewriteFailed VALUE "N".
+
+01 CUSTMAST-STATUS PIC X(02).
+    88 CUSTMAST-OK VALUE "00".
+    88 CUSTMAST-AT-END VALUE "10".
+
+01 AUDIT-STATUS PIC X(02).
+    88 AUDIT-OK VALUE "00".
+
+01 INTRPT-STATUS PIC X(02).
+    88 INTRPT-OK VALUE "00".
+
+01 CustMastEndOfFile PIC X(01) VALUE "N".
+    88 CustMastAtEnd VALUE "Y".
+    88 CustMastNotAtEnd VALUE "N".
+
+01 TodaysDate PIC 9(08).
+
+01 SavingsAccountsCredited PIC 9(08) VALUE ZEROS.
+01 TotalInterestCredited PIC S9(18) VALUE ZEROS.
+
+01 Interest-Line PIC X(132).
+01 Interest-Edited-Amount PIC -(16)9.
+01 Interest-Edited-Ending-Balance PIC -(16)9.
+01 Interest-Edited-Count PIC ZZZ,ZZZ,ZZ9.
+
+*> PROGRAM TO RUN
+PROCEDURE DIVISION.
+
+PERFORM Initialize-Run
+
+PERFORM Process-Next-Customer UNTIL CustMastAtEnd
+
+PERFORM Print-Interest-Summary
+
+PERFORM Close-Run
+
+STOP RUN.
+
+*> ----------------------------------------------------------------
+*> Initialize-Run - open the master, the audit trail and the
+*> interest report, then position at the first master record.
+*> ----------------------------------------------------------------
+Initialize-Run.
+    ACCEPT TodaysDate FROM DATE YYYYMMDD
+    OPEN I-O CUSTMAST-FILE
+    IF NOT CUSTMAST-OK
+        DISPLAY "Rejected: could not open the customer master file "
+            "(status " CUSTMAST-STATUS ")"
+        STOP RUN
+    END-IF
+
+    OPEN EXTEND AUDIT-FILE
+    IF NOT AUDIT-OK
+        DISPLAY "Rejected: could not open the audit trail file "
+            "(status " AUDIT-STATUS ")"
+        CLOSE CUSTMAST-FILE
+        STOP RUN
+    END-IF
+
+    OPEN OUTPUT INTEREST-REPORT-FILE
+    IF NOT INTRPT-OK
+        DISPLAY "Rejected: could not open the interest report file "
+            "(status " INTRPT-STATUS ")"
+        CLOSE CUSTMAST-FILE
+        CLOSE AUDIT-FILE
+        STOP RUN
+    END-IF
+
+    PERFORM Write-Report-Heading
+    MOVE LOW-VALUES TO CM-NI-NUMBER
+    START CUSTMAST-FILE KEY IS GREATER THAN CM-NI-NUMBER
+        INVALID KEY SET CustMastAtEnd TO TRUE
+    END-START
+    IF CustMastNotAtEnd
+        READ CUSTMAST-FILE NEXT RECORD
+            AT END SET CustMastAtEnd TO TRUE
+        END-READ
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> Process-Next-Customer - credit interest to the current master
+*> record if it is savings-flagged, then move on to the next one.
+*> ----------------------------------------------------------------
+Process-Next-Customer.
+    IF CM-SAVINGS-ACCOUNT AND CM-INTEREST-RATE > ZEROS
+        PERFORM Credit-Interest
+    END-IF
+
+    READ CUSTMAST-FILE NEXT RECORD
+        AT END SET CustMastAtEnd TO TRUE
+    END-READ.
+
+*> ----------------------------------------------------------------
+*> Credit-Interest - compute interest at the account's own
+*> CM-INTEREST-RATE and post it through the usual balance-update
+*> and audit-trail logic. CM-INTEREST-RATE is a per-run rate (see
+*> CUSTMAST.CPY) - this program does not know or care how often it
+*> is scheduled, so whoever maintains the account via CUSTMAINT is
+*> responsible for keying the rate that matches that schedule.
+*> ----------------------------------------------------------------
+Credit-Interest.
+    MOVE CM-NI-NUMBER TO NINumber
+    MOVE CM-CUSTOMER-NAME TO UserName
+    MOVE CM-BALANCE TO UserPreBalance
+    SET Credit-Transaction TO TRUE
+
+    COMPUTE GrossTransactionValue ROUNDED =
+        UserPreBalance * CM-INTEREST-RATE / 100
+    MOVE GrossTransactionValue TO UserTransactionValue
+
+    PERFORM Apply-Tax-And-Compute-Balance
+    PERFORM Check-Overdraft-Floor
+
+    IF Transaction-Is-Rejected
+        DISPLAY "Rejected: interest for " NINumber " would take the "
+            "balance to " UserNewBalance
+    ELSE
+        PERFORM Commit-Transaction
+        IF MasterRewriteFailed
+            DISPLAY "Rejected: could not rewrite the customer master "
+                "record for NI number " NINumber " (status "
+                CUSTMAST-STATUS ")"
+        ELSE
+            ADD 1 TO SavingsAccountsCredited
+            ADD NetTransactionValue TO TotalInterestCredited
+            PERFORM Write-Report-Detail-Line
+        END-IF
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> Apply-Tax-And-Compute-Balance - withhold tax at TaxRate on the
+*> interest credited, the same as any other credit transaction.
+*> ----------------------------------------------------------------
+Apply-Tax-And-Compute-Balance.
+    MOVE ZEROS TO TaxWithheld
+    COMPUTE TaxWithheld ROUNDED = GrossTransactionValue * TaxRate / 100
+    COMPUTE NetTransactionValue = GrossTransactionValue - TaxWithheld
+    COMPUTE UserNewBalance = UserPreBalance + NetTransactionValue.
+
+*> ----------------------------------------------------------------
+*> Check-Overdraft-Floor - interest should never drive a balance
+*> below the floor, but the check is made all the same.
+*> ----------------------------------------------------------------
+Check-Overdraft-Floor.
+    SET Transaction-Is-Accepted TO TRUE
+    IF UserNewBalance < OverdraftFloor
+        SET Transaction-Is-Rejected TO TRUE
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> Commit-Transaction - rewrite the master with the new balance and
+*> append the audit trail record, unless the rewrite fails.
+*> ----------------------------------------------------------------
+Commit-Transaction.
+    SET MasterRewriteSucceeded TO TRUE
+    MOVE UserNewBalance TO CM-BALANCE
+    REWRITE CUSTMAST-RECORD
+        INVALID KEY
+            SET MasterRewriteFailed TO TRUE
+    END-REWRITE
+
+    IF MasterRewriteSucceeded
+        MOVE NINumber TO AU-NI-NUMBER
+        MOVE UserName TO AU-CUSTOMER-NAME
+        MOVE TodaysDate TO AU-TRANSACTION-DATE
+        MOVE TransactionType TO AU-TRANSACTION-TYPE
+        MOVE UserPreBalance TO AU-PRE-BALANCE
+        MOVE GrossTransactionValue TO AU-GROSS-TRANSACTION-VALUE
+        MOVE TaxWithheld TO AU-TAX-WITHHELD
+        MOVE NetTransactionValue TO AU-TRANSACTION-VALUE
+        MOVE UserNewBalance TO AU-NEW-BALANCE
+        WRITE AUDIT-RECORD
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> Write-Report-Heading - title and column headings for the
+*> interest report.
+*> ----------------------------------------------------------------
+Write-Report-Heading.
+    MOVE SPACES TO Interest-Line
+    STRING "INTEREST CREDITED REPORT - RUN DATE " TodaysDate
+        DELIMITED BY SIZE INTO Interest-Line
+    WRITE INTEREST-REPORT-RECORD FROM Interest-Line
+
+    MOVE SPACES TO Interest-Line
+    WRITE INTEREST-REPORT-RECORD FROM Interest-Line
+
+    MOVE SPACES TO Interest-Line
+    STRING "NI NUMBER " " CUSTOMER NAME        "
+        "   INTEREST CREDITED" "     ENDING BALANCE"
+        DELIMITED BY SIZE INTO Interest-Line
+    WRITE INTEREST-REPORT-RECORD FROM Interest-Line.
+
+*> ----------------------------------------------------------------
+*> Write-Report-Detail-Line - one line per account credited.
+*> ----------------------------------------------------------------
+Write-Report-Detail-Line.
+    MOVE SPACES TO Interest-Line
+    MOVE NetTransactionValue TO Interest-Edited-Amount
+    MOVE UserNewBalance TO Interest-Edited-Ending-Balance
+    STRING NINumber " " UserName " " Interest-Edited-Amount " "
+        Interest-Edited-Ending-Balance
+        DELIMITED BY SIZE INTO Interest-Line
+    WRITE INTEREST-REPORT-RECORD FROM Interest-Line.
+
+*> ----------------------------------------------------------------
+*> Print-Interest-Summary - console and report totals for the run.
+*> ----------------------------------------------------------------
+Print-Interest-Summary.
+    DISPLAY "=========================================="
+    DISPLAY "Interest run complete for " TodaysDate
+    DISPLAY "Savings accounts credited: " SavingsAccountsCredited
+    DISPLAY "Total interest credited:   " TotalInterestCredited
+    DISPLAY "=========================================="
+
+    MOVE SPACES TO Interest-Line
+    WRITE INTEREST-REPORT-RECORD FROM Interest-Line
+
+    MOVE SPACES TO Interest-Line
+    MOVE SavingsAccountsCredited TO Interest-Edited-Count
+    STRING "ACCOUNTS CREDITED: " Interest-Edited-Count
+        DELIMITED BY SIZE INTO Interest-Line
+    WRITE INTEREST-REPORT-RECORD FROM Interest-Line
+
+    MOVE SPACES TO Interest-Line
+    MOVE TotalInterestCredited TO Interest-Edited-Amount
+    STRING "TOTAL INTEREST CREDITED: " Interest-Edited-Amount
+        DELIMITED BY SIZE INTO Interest-Line
+    WRITE INTEREST-REPORT-RECORD FROM Interest-Line.
+
+*> ----------------------------------------------------------------
+*> Close-Run - close whatever files Initialize-Run opened.
+*> ----------------------------------------------------------------
+Close-Run.
+    CLOSE CUSTMAST-FILE
+    CLOSE AUDIT-FILE
+    CLOSE INTEREST-REPORT-FILE.
