@@ -5,6 +5,11 @@ PROGRAM-ID. MAIN-DATATYPES.
 AUTHOR. Connor Brady.
 DATE-WRITTEN. November 14th 2020
 
+*> MODIFICATION HISTORY
+*> 2026-08-08 CB Widened Ident to 9(5) and YOB to a full 4-digit
+*>               year - the real Customer master (see CUSTMAST.CPY)
+*>               is keyed and dated the same way.
+
 ENVIRONMENT DIVISION.
 DATA DIVISION.
 FILE SECTION.
@@ -20,12 +25,12 @@ WORKING-STORAGE SECTION.
 
 *> Collection
 01 Customer.
-       02 Ident    PIC 9(3).
+       02 Ident    PIC 9(5).
        02 CustomerName PIC X(20).
        02 DOB.
            03 MOB PIC 99.
            03 DOB PIC 99.
-           03 YOB PIC 99.
+           03 YOB PIC 9(4).
 
 
 
@@ -33,7 +38,7 @@ PROCEDURE DIVISION.
 *> COBOL is not typed - You (the programmer) needs to enforce types
 *> MOVE is used to assign values
 
-MOVE "123Connor Brady        01031999" TO Customer
+MOVE "00123Connor Brady        01031999" TO Customer
 DISPLAY CustomerName
 
 STOP RUN.
