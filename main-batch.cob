@@ -0,0 +1,716 @@
+       >>SOURCE FORMAT FREE
+
+*> PROGRAM DETAILS
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MAIN-BATCH.
+AUTHOR. Connor Brady.
+DATE-WRITTEN. August 8th 2026.
+
+*> MODIFICATION HISTORY
+*> 2026-08-08 CB Batch variant of MAIN - drives the same balance
+*>               update logic from a daily transactions file instead
+*>               of interactive ACCEPT statements.
+*> 2026-08-08 CB Added a 132-column end-of-day report totaling
+*>               transaction count, debits, credits and ending
+*>               balance per customer.
+*> 2026-08-08 CB Checkpoint/restart - periodically records the last
+*>               posted NI number and record count so a rerun after
+*>               an abend resumes instead of reprocessing records.
+*> 2026-08-09 CB Reject a DAILYTXN record whose transaction type is
+*>               neither D nor C instead of treating it as a debit.
+*> 2026-08-09 CB Checkpoint now also carries the running rejected/
+*>               debit/credit totals, and the EOD report appends to
+*>               the in-progress file on restart, so a rerun after an
+*>               abend produces one consistent report instead of
+*>               dropping everything posted before the crash.
+*> 2026-08-09 CB Added a distinct ending-balance-by-customer section
+*>               to the EOD report.
+*> 2026-08-09 CB REWRITE CUSTMAST-RECORD now checks INVALID KEY; a
+*>               failed rewrite is reported and rejected rather than
+*>               being audited and reported as if it had posted.
+*> 2026-08-09 CB The checkpoint now also carries a balance row per
+*>               distinct customer posted so far, so a restart rebuilds
+*>               the ending-balance rollup instead of starting it empty.
+*> 2026-08-09 CB Validate-NI-Number no longer uses IS ALPHABETIC,
+*>               which is also true of SPACE; an explicit A-Z range
+*>               check plus a trailing-byte check now catch a blank
+*>               letter position or a stray 10th character that used
+*>               to pass as a valid NI number.
+*> 2026-08-09 CB All three file OPENs in Initialize-Run are now checked
+*>               for status; a failed open is reported and the run
+*>               stops instead of reading/writing a file that was
+*>               never actually opened.
+*> 2026-08-09 CB AUDITREC.CPY now carries the gross amount and tax
+*>               withheld alongside the net transaction value, so the
+*>               audit trail keeps the full breakdown.
+*> 2026-08-09 CB Validate-NI-Number now range-checks each byte of
+*>               NI-Prefix-Letters separately; a 2-byte string compare
+*>               only bounded the pair together, letting a digit
+*>               through in the second letter position.
+*> 2026-08-09 CB A DAILYTXN record with a negative transaction amount
+*>               is now rejected; direction comes from the D/C flag,
+*>               not the sign, and AUDITREC.CPY requires the posted
+*>               amount to be a positive magnitude.
+*> 2026-08-09 CB Check-Checkpoint-Due now runs unconditionally once
+*>               per DAILYTXN record processed, not only after a
+*>               successful commit - a rejected record sitting on a
+*>               checkpoint boundary used to skip that checkpoint
+*>               entirely, leaving later commits unprotected against
+*>               a restart re-posting them.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CM-NI-NUMBER
+        FILE STATUS IS CUSTMAST-STATUS.
+
+    SELECT AUDIT-FILE ASSIGN TO "AUDITTRL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS AUDIT-STATUS.
+
+    SELECT DAILY-TXN-FILE ASSIGN TO "DAILYTXN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS DAILYTXN-STATUS.
+
+    SELECT EOD-REPORT-FILE ASSIGN TO "EODRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS EODRPT-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CHECKPOINT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  CUSTMAST-FILE.
+    COPY "CUSTMAST.CPY".
+
+FD  AUDIT-FILE.
+    COPY "AUDITREC.CPY".
+
+FD  DAILY-TXN-FILE.
+01 DAILY-TRANSACTION-RECORD.
+    05 DT-NI-NUMBER PIC X(10).
+    05 DT-TRANSACTION-TYPE PIC X(01).
+    05 DT-TRANSACTION-VALUE PIC S9(18).
+
+FD  EOD-REPORT-FILE.
+01 EOD-REPORT-RECORD PIC X(132).
+
+FD  CHECKPOINT-FILE.
+    COPY "CHKPTREC.CPY".
+
+*> PROGRAMING VARIABLES
+WORKING-STORAGE SECTION.
+01 UserName PIC X(30).
+01 NINumber PIC X(10).
+01 NINumber-Breakdown REDEFINES NINumber.
+    05 NI-Prefix-Letters PIC AA.
+    05 NI-Body-Digits PIC 9(06).
+    05 NI-Suffix-Letter PIC A.
+    05 NI-Trailing-Byte PIC X(01).
+
+01 UserPreBalance PIC S9(18) VALUE ZEROS.
+01 UserTransactionValue PIC S9(18) VALUE ZEROS.
+01 UserNewBalance PIC S9(18) VALUE ZEROS.
+
+01 TaxRate CONSTANT AS 20.
+01 OverdraftFloor CONSTANT AS -50000.
+
+01 TransactionType PIC X(01).
+    88 Credit-Transaction VALUE "C".
+    88 Debit-Transaction VALUE "D".
+
+01 GrossTransactionValue PIC S9(18) VALUE ZEROS.
+01 TaxWithheld PIC S9(18) VALUE ZEROS.
+01 NetTransactionValue PIC S9(18) VALUE ZEROS.
+
+01 TransactionAccepted PIC X(01) VALUE "Y".
+    88 Transaction-Is-Accepted VALUE "Y".
+    88 Transaction-Is-Rejected VALUE "N".
+
+01 MasterRewriteStatus PIC X(01) VALUE "Y".
+    88 MasterRewriteSucceeded VALUE "Y".
+    88 MasterRewriteFailed VALUE "N".
+
+01 NINumber-Status PIC X(01) VALUE "N".
+    88 NINumber-Is-Valid VALUE "Y".
+    88 NINumber-Is-Invalid VALUE "N".
+
+01 CUSTMAST-STATUS PIC X(02).
+    88 CUSTMAST-OK VALUE "00".
+    88 CUSTMAST-NOT-FOUND VALUE "23".
+
+01 AUDIT-STATUS PIC X(02).
+    88 AUDIT-OK VALUE "00".
+
+01 DAILYTXN-STATUS PIC X(02).
+    88 DAILYTXN-OK VALUE "00".
+
+01 EODRPT-STATUS PIC X(02).
+    88 EODRPT-OK VALUE "00".
+    88 EODRPT-NOT-FOUND VALUE "35".
+
+01 CHECKPOINT-STATUS PIC X(02).
+    88 CHECKPOINT-OK VALUE "00".
+    88 CHECKPOINT-NOT-FOUND VALUE "35".
+
+01 CheckpointInterval CONSTANT AS 100.
+01 RecordsToSkip PIC 9(08) VALUE ZEROS.
+01 RecordsSkippedSoFar PIC 9(08) VALUE ZEROS.
+01 CheckpointDividend PIC 9(08) VALUE ZEROS.
+01 CheckpointQuotient PIC 9(08) VALUE ZEROS.
+01 CheckpointRemainder PIC 9(08) VALUE ZEROS.
+
+01 DailyTxnEndOfFile PIC X(01) VALUE "N".
+    88 DailyTxnAtEnd VALUE "Y".
+    88 DailyTxnNotAtEnd VALUE "N".
+
+01 TodaysDate PIC 9(08).
+
+01 TotalTransactionCount PIC 9(08) VALUE ZEROS.
+01 GrandTotalTransactionCount PIC 9(08) VALUE ZEROS.
+01 RejectedTransactionCount PIC 9(08) VALUE ZEROS.
+01 TotalDebitAmount PIC S9(18) VALUE ZEROS.
+01 TotalCreditAmount PIC S9(18) VALUE ZEROS.
+
+*> End-of-day report working fields
+01 EOD-Line PIC X(132).
+01 EOD-Edited-Amount PIC -(16)9.
+01 EOD-Edited-Ending-Balance PIC -(16)9.
+01 EOD-Edited-Count PIC ZZZ,ZZZ,ZZ9.
+
+*> Per-customer ending balance table for the end-of-day report - the
+*> last posted balance for every NI number seen during this run, so
+*> the report can carry a rollup section distinct from the detail
+*> lines, rather than making a reader scan for a customer's last line.
+01 MaxCustomerBalanceEntries CONSTANT AS 500.
+01 CustomerBalanceCount PIC 9(04) VALUE ZEROS.
+01 CustomerBalanceTable.
+    05 CBT-Entry OCCURS 500 TIMES INDEXED BY CBT-Idx.
+        10 CBT-NI-NUMBER PIC X(10).
+        10 CBT-ENDING-BALANCE PIC S9(18).
+
+01 CustomerBalanceFoundSwitch PIC X(01) VALUE "N".
+    88 CBT-Found VALUE "Y".
+    88 CBT-Not-Found VALUE "N".
+
+01 CustomerBalanceTableFullSwitch PIC X(01) VALUE "N".
+    88 CustomerBalanceTable-Is-Full VALUE "Y".
+
+01 CheckpointEndOfFile PIC X(01) VALUE "N".
+    88 CheckpointAtEnd VALUE "Y".
+    88 CheckpointNotAtEnd VALUE "N".
+
+*> PROGRAM TO RUN
+PROCEDURE DIVISION.
+
+PERFORM Initialize-Run
+
+PERFORM Process-One-Transaction UNTIL DailyTxnAtEnd
+
+PERFORM Print-Batch-Summary
+
+PERFORM Clear-Checkpoint
+
+PERFORM Close-Run
+
+STOP RUN.
+
+*> ----------------------------------------------------------------
+*> Initialize-Run - open all the files and prime the read loop. The
+*> checkpoint must be loaded before the EOD report file is opened, so
+*> a restart knows whether to append to an in-progress report or
+*> start a fresh one.
+*> ----------------------------------------------------------------
+Initialize-Run.
+    ACCEPT TodaysDate FROM DATE YYYYMMDD
+    OPEN I-O CUSTMAST-FILE
+    IF NOT CUSTMAST-OK
+        DISPLAY "Rejected: could not open the customer master file "
+            "(status " CUSTMAST-STATUS ")"
+        STOP RUN
+    END-IF
+
+    OPEN EXTEND AUDIT-FILE
+    IF NOT AUDIT-OK
+        DISPLAY "Rejected: could not open the audit trail file "
+            "(status " AUDIT-STATUS ")"
+        CLOSE CUSTMAST-FILE
+        STOP RUN
+    END-IF
+
+    OPEN INPUT DAILY-TXN-FILE
+    IF NOT DAILYTXN-OK
+        DISPLAY "Rejected: could not open the daily transactions file "
+            "(status " DAILYTXN-STATUS ")"
+        CLOSE CUSTMAST-FILE
+        CLOSE AUDIT-FILE
+        STOP RUN
+    END-IF
+
+    PERFORM Load-Checkpoint
+    PERFORM Open-EOD-Report-File
+    PERFORM Skip-Already-Processed-Records
+        UNTIL RecordsSkippedSoFar >= RecordsToSkip
+    READ DAILY-TXN-FILE
+        AT END SET DailyTxnAtEnd TO TRUE
+    END-READ.
+
+*> ----------------------------------------------------------------
+*> Load-Checkpoint - pick up where the last run left off, if a
+*> checkpoint from an earlier abend is sitting on disk. The running
+*> totals are restored too, so the totals this run finishes with
+*> cover every record processed across both runs, not just this one.
+*> The balance rows that follow the header rebuild the ending-balance
+*> table, so a customer not posted to again after the restart still
+*> appears in the EOD report's rollup section.
+*> ----------------------------------------------------------------
+Load-Checkpoint.
+    MOVE ZEROS TO RecordsToSkip
+    MOVE ZEROS TO RejectedTransactionCount
+    MOVE ZEROS TO TotalDebitAmount
+    MOVE ZEROS TO TotalCreditAmount
+    MOVE ZEROS TO CustomerBalanceCount
+    SET CheckpointNotAtEnd TO TRUE
+    OPEN INPUT CHECKPOINT-FILE
+    IF CHECKPOINT-OK
+        READ CHECKPOINT-FILE
+            AT END SET CheckpointAtEnd TO TRUE
+            NOT AT END
+                MOVE CK-RECORDS-PROCESSED TO RecordsToSkip
+                MOVE CK-REJECTED-COUNT TO RejectedTransactionCount
+                MOVE CK-TOTAL-DEBIT-AMOUNT TO TotalDebitAmount
+                MOVE CK-TOTAL-CREDIT-AMOUNT TO TotalCreditAmount
+        END-READ
+        PERFORM Load-Checkpoint-Balance-Row UNTIL CheckpointAtEnd
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> Load-Checkpoint-Balance-Row - restore one ending-balance row from
+*> the checkpoint and read the next checkpoint record.
+*> ----------------------------------------------------------------
+Load-Checkpoint-Balance-Row.
+    IF CustomerBalanceCount < MaxCustomerBalanceEntries
+        ADD 1 TO CustomerBalanceCount
+        MOVE CK-BALANCE-NI-NUMBER TO CBT-NI-NUMBER(CustomerBalanceCount)
+        MOVE CK-BALANCE-ENDING-BALANCE
+            TO CBT-ENDING-BALANCE(CustomerBalanceCount)
+    ELSE
+        SET CustomerBalanceTable-Is-Full TO TRUE
+    END-IF
+
+    READ CHECKPOINT-FILE
+        AT END SET CheckpointAtEnd TO TRUE
+    END-READ.
+
+*> ----------------------------------------------------------------
+*> Open-EOD-Report-File - a restart (RecordsToSkip > 0) appends to
+*> the report already sitting on disk from the run that abended, so
+*> its detail lines and the totals built on top of them survive; a
+*> fresh run starts a brand new report with its own heading.
+*> ----------------------------------------------------------------
+Open-EOD-Report-File.
+    IF RecordsToSkip > 0
+        OPEN EXTEND EOD-REPORT-FILE
+        IF EODRPT-NOT-FOUND
+            OPEN OUTPUT EOD-REPORT-FILE
+            PERFORM Write-Report-Heading
+        END-IF
+    ELSE
+        OPEN OUTPUT EOD-REPORT-FILE
+        PERFORM Write-Report-Heading
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> Skip-Already-Processed-Records - fast-forward past DAILYTXN
+*> records a prior run already posted, without reprocessing them.
+*> ----------------------------------------------------------------
+Skip-Already-Processed-Records.
+    READ DAILY-TXN-FILE
+        AT END SET DailyTxnAtEnd TO TRUE
+    END-READ
+    IF DailyTxnAtEnd
+        MOVE RecordsToSkip TO RecordsSkippedSoFar
+    ELSE
+        ADD 1 TO RecordsSkippedSoFar
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> Process-One-Transaction - validate, post and audit the current
+*> DAILY-TRANSACTION-RECORD, then read the next one.
+*> ----------------------------------------------------------------
+Process-One-Transaction.
+    ADD 1 TO TotalTransactionCount
+    MOVE DT-NI-NUMBER TO NINumber
+    MOVE DT-TRANSACTION-TYPE TO TransactionType
+    MOVE DT-TRANSACTION-VALUE TO UserTransactionValue
+
+    PERFORM Validate-NI-Number
+
+    IF NINumber-Is-Invalid
+        DISPLAY "Rejected: '" NINumber "' is not a valid NI number"
+        ADD 1 TO RejectedTransactionCount
+    ELSE
+        IF NOT Credit-Transaction AND NOT Debit-Transaction
+            DISPLAY "Rejected: '" DT-TRANSACTION-TYPE "' is not a "
+                "valid transaction type (must be D or C) for NI "
+                "number " NINumber
+            ADD 1 TO RejectedTransactionCount
+        ELSE
+            IF UserTransactionValue < ZEROS
+                DISPLAY "Rejected: " NINumber " transaction amount "
+                    UserTransactionValue " must not be negative "
+                    "(direction is set by D/C, not sign)"
+                ADD 1 TO RejectedTransactionCount
+            ELSE
+                PERFORM Read-Customer-Master
+                IF CUSTMAST-NOT-FOUND
+                    DISPLAY "Rejected: no customer master record found "
+                        "for NI number " NINumber
+                    ADD 1 TO RejectedTransactionCount
+                ELSE
+                    PERFORM Apply-Tax-And-Compute-Balance
+                    PERFORM Check-Overdraft-Floor
+                    IF Transaction-Is-Rejected
+                        DISPLAY "Rejected: " NINumber " transaction "
+                            "would take the balance to " UserNewBalance
+                        ADD 1 TO RejectedTransactionCount
+                    ELSE
+                        PERFORM Commit-Transaction
+                        IF MasterRewriteFailed
+                            DISPLAY "Rejected: could not rewrite the "
+                                "customer master record for NI number "
+                                NINumber " (status " CUSTMAST-STATUS ")"
+                            ADD 1 TO RejectedTransactionCount
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF
+        END-IF
+    END-IF
+
+*> Checkpoint on a record-count boundary regardless of whether this
+*> particular record posted or was rejected - every record read has
+*> to be accounted for in CK-RECORDS-PROCESSED, or a rejected record
+*> sitting on a checkpoint boundary leaves every later commit between
+*> that missed boundary and the next one unprotected.
+    PERFORM Check-Checkpoint-Due
+
+    READ DAILY-TXN-FILE
+        AT END SET DailyTxnAtEnd TO TRUE
+    END-READ.
+
+*> ----------------------------------------------------------------
+*> Validate-NI-Number - real NI numbers are two letters, six digits,
+*> one trailing letter (e.g. AB123456C). IS ALPHABETIC is not used
+*> here because it is also true of SPACE, which would let a blank
+*> letter position (e.g. a short or partly-blank entry) through as
+*> if it were a real letter; an explicit A-Z range catches that, and
+*> NI-Trailing-Byte must be a real space so a stray 10th character
+*> can't ride along behind an otherwise valid-looking 9 characters.
+*> Each of the two NI-Prefix-Letters bytes is range-checked on its
+*> own via reference modification - comparing the 2-byte group as one
+*> string only bounds the pair together, so e.g. "B5" would satisfy
+*> "AA" THRU "ZZ" even though the second byte is a digit.
+*> ----------------------------------------------------------------
+Validate-NI-Number.
+    SET NINumber-Is-Invalid TO TRUE
+    IF NI-Prefix-Letters(1:1) >= "A" AND NI-Prefix-Letters(1:1) <= "Z"
+        AND NI-Prefix-Letters(2:1) >= "A" AND NI-Prefix-Letters(2:1) <= "Z"
+        AND NI-Body-Digits IS NUMERIC
+        AND NI-Suffix-Letter >= "A" AND NI-Suffix-Letter <= "Z"
+        AND NI-Trailing-Byte = SPACE
+        SET NINumber-Is-Valid TO TRUE
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> Read-Customer-Master - pull UserName/UserPreBalance from the
+*> master record for the transaction currently being processed.
+*> ----------------------------------------------------------------
+Read-Customer-Master.
+    MOVE NINumber TO CM-NI-NUMBER
+    READ CUSTMAST-FILE
+        NOT INVALID KEY
+            MOVE CM-CUSTOMER-NAME TO UserName
+            MOVE CM-BALANCE TO UserPreBalance
+    END-READ.
+
+*> ----------------------------------------------------------------
+*> Apply-Tax-And-Compute-Balance - withhold tax at TaxRate on credit
+*> transactions only; debits are applied gross.
+*> ----------------------------------------------------------------
+Apply-Tax-And-Compute-Balance.
+    MOVE UserTransactionValue TO GrossTransactionValue
+    MOVE ZEROS TO TaxWithheld
+
+    IF Credit-Transaction
+        COMPUTE TaxWithheld ROUNDED =
+            GrossTransactionValue * TaxRate / 100
+        COMPUTE NetTransactionValue =
+            GrossTransactionValue - TaxWithheld
+        COMPUTE UserNewBalance = UserPreBalance + NetTransactionValue
+    ELSE
+        MOVE GrossTransactionValue TO NetTransactionValue
+        COMPUTE UserNewBalance = UserPreBalance - NetTransactionValue
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> Check-Overdraft-Floor - reject instead of letting the balance
+*> wrap or truncate silently.
+*> ----------------------------------------------------------------
+Check-Overdraft-Floor.
+    SET Transaction-Is-Accepted TO TRUE
+    IF UserNewBalance < OverdraftFloor
+        SET Transaction-Is-Rejected TO TRUE
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> Commit-Transaction - rewrite the master with the new balance and
+*> append the audit trail record, unless the rewrite fails.
+*> ----------------------------------------------------------------
+Commit-Transaction.
+    SET MasterRewriteSucceeded TO TRUE
+    MOVE UserNewBalance TO CM-BALANCE
+    REWRITE CUSTMAST-RECORD
+        INVALID KEY
+            SET MasterRewriteFailed TO TRUE
+    END-REWRITE
+
+    IF MasterRewriteSucceeded
+        MOVE NINumber TO AU-NI-NUMBER
+        MOVE UserName TO AU-CUSTOMER-NAME
+        MOVE TodaysDate TO AU-TRANSACTION-DATE
+        MOVE TransactionType TO AU-TRANSACTION-TYPE
+        MOVE UserPreBalance TO AU-PRE-BALANCE
+        MOVE GrossTransactionValue TO AU-GROSS-TRANSACTION-VALUE
+        MOVE TaxWithheld TO AU-TAX-WITHHELD
+        MOVE NetTransactionValue TO AU-TRANSACTION-VALUE
+        MOVE UserNewBalance TO AU-NEW-BALANCE
+        WRITE AUDIT-RECORD
+
+        IF Credit-Transaction
+            ADD NetTransactionValue TO TotalCreditAmount
+        ELSE
+            ADD NetTransactionValue TO TotalDebitAmount
+        END-IF
+
+        PERFORM Update-Customer-Balance-Table
+
+        PERFORM Write-Report-Detail-Line
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> Check-Checkpoint-Due - take a checkpoint every CheckpointInterval
+*> records so a restart never has to go back further than that.
+*> ----------------------------------------------------------------
+Check-Checkpoint-Due.
+    COMPUTE CheckpointDividend = RecordsToSkip + TotalTransactionCount
+    DIVIDE CheckpointDividend BY CheckpointInterval
+        GIVING CheckpointQuotient
+        REMAINDER CheckpointRemainder
+    IF CheckpointRemainder = 0
+        PERFORM Write-Checkpoint
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> Write-Checkpoint - record the last NI number read, how many
+*> DAILYTXN records have been accounted for so far (posted or
+*> rejected), and the running totals built on them, so a restart
+*> after an abend resumes both the input position and the end-of-day
+*> figures. A balance row follows the header for every distinct
+*> customer posted to so far, so the ending-balance rollup table can
+*> be rebuilt on a restart.
+*> ----------------------------------------------------------------
+Write-Checkpoint.
+    MOVE NINumber TO CK-LAST-NI-NUMBER
+    COMPUTE CK-RECORDS-PROCESSED = RecordsToSkip + TotalTransactionCount
+    MOVE RejectedTransactionCount TO CK-REJECTED-COUNT
+    MOVE TotalDebitAmount TO CK-TOTAL-DEBIT-AMOUNT
+    MOVE TotalCreditAmount TO CK-TOTAL-CREDIT-AMOUNT
+    OPEN OUTPUT CHECKPOINT-FILE
+    SET CK-HEADER-RECORD TO TRUE
+    WRITE CHECKPOINT-RECORD
+    PERFORM Write-Checkpoint-Balance-Row
+        VARYING CBT-Idx FROM 1 BY 1
+        UNTIL CBT-Idx > CustomerBalanceCount
+    CLOSE CHECKPOINT-FILE.
+
+*> ----------------------------------------------------------------
+*> Write-Checkpoint-Balance-Row - one checkpoint record per distinct
+*> customer posted to so far this run.
+*> ----------------------------------------------------------------
+Write-Checkpoint-Balance-Row.
+    SET CK-BALANCE-RECORD TO TRUE
+    MOVE CBT-NI-NUMBER(CBT-Idx) TO CK-BALANCE-NI-NUMBER
+    MOVE CBT-ENDING-BALANCE(CBT-Idx) TO CK-BALANCE-ENDING-BALANCE
+    WRITE CHECKPOINT-RECORD.
+
+*> ----------------------------------------------------------------
+*> Update-Customer-Balance-Table - keep the one row per NI number
+*> that feeds the end-of-day report's ending-balance rollup current
+*> with whatever this customer's balance was last posted as.
+*> ----------------------------------------------------------------
+Update-Customer-Balance-Table.
+    SET CBT-Not-Found TO TRUE
+    PERFORM Search-Customer-Balance-Entry
+        VARYING CBT-Idx FROM 1 BY 1
+        UNTIL CBT-Idx > CustomerBalanceCount OR CBT-Found
+    IF CBT-Not-Found
+        PERFORM Add-Customer-Balance-Entry
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> Search-Customer-Balance-Entry - if the current NI number already
+*> has a row, refresh its ending balance in place.
+*> ----------------------------------------------------------------
+Search-Customer-Balance-Entry.
+    IF CBT-NI-NUMBER(CBT-Idx) = NINumber
+        MOVE UserNewBalance TO CBT-ENDING-BALANCE(CBT-Idx)
+        SET CBT-Found TO TRUE
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> Add-Customer-Balance-Entry - first time this NI number has been
+*> seen this run; give it a new row, unless the table is already full.
+*> ----------------------------------------------------------------
+Add-Customer-Balance-Entry.
+    IF CustomerBalanceCount < MaxCustomerBalanceEntries
+        ADD 1 TO CustomerBalanceCount
+        MOVE NINumber TO CBT-NI-NUMBER(CustomerBalanceCount)
+        MOVE UserNewBalance TO CBT-ENDING-BALANCE(CustomerBalanceCount)
+    ELSE
+        SET CustomerBalanceTable-Is-Full TO TRUE
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> Clear-Checkpoint - a clean end-of-job needs no restart point, so
+*> the next run starts from record one of a fresh DAILYTXN file.
+*> ----------------------------------------------------------------
+Clear-Checkpoint.
+    OPEN OUTPUT CHECKPOINT-FILE
+    CLOSE CHECKPOINT-FILE.
+
+*> ----------------------------------------------------------------
+*> Print-Batch-Summary - console roll-up of the run just completed,
+*> plus the matching totals and ending-balance rollup on the
+*> end-of-day report. GrandTotalTransactionCount covers every record
+*> read across a crashed run and its restart, not just this run's.
+*> ----------------------------------------------------------------
+Print-Batch-Summary.
+    COMPUTE GrandTotalTransactionCount =
+        RecordsToSkip + TotalTransactionCount
+    DISPLAY "=========================================="
+    DISPLAY "Batch run complete for " TodaysDate
+    DISPLAY "Transactions read:     " GrandTotalTransactionCount
+    DISPLAY "Transactions rejected: " RejectedTransactionCount
+    DISPLAY "Total debits:          " TotalDebitAmount
+    DISPLAY "Total credits:         " TotalCreditAmount
+    DISPLAY "=========================================="
+    PERFORM Write-Report-Totals
+    PERFORM Write-Report-Ending-Balances.
+
+*> ----------------------------------------------------------------
+*> Write-Report-Heading - title and column headings for the EOD
+*> report.
+*> ----------------------------------------------------------------
+Write-Report-Heading.
+    MOVE SPACES TO EOD-Line
+    STRING "END OF DAY TRANSACTION REPORT - RUN DATE " TodaysDate
+        DELIMITED BY SIZE INTO EOD-Line
+    WRITE EOD-REPORT-RECORD FROM EOD-Line
+
+    MOVE SPACES TO EOD-Line
+    WRITE EOD-REPORT-RECORD FROM EOD-Line
+
+    MOVE SPACES TO EOD-Line
+    STRING "NI NUMBER " " CUSTOMER NAME        "
+        " TYPE" "      TRANSACTION" "     ENDING BALANCE"
+        DELIMITED BY SIZE INTO EOD-Line
+    WRITE EOD-REPORT-RECORD FROM EOD-Line.
+
+*> ----------------------------------------------------------------
+*> Write-Report-Detail-Line - one line per posted transaction,
+*> showing the resulting ending balance for that customer.
+*> ----------------------------------------------------------------
+Write-Report-Detail-Line.
+    MOVE SPACES TO EOD-Line
+    MOVE NetTransactionValue TO EOD-Edited-Amount
+    MOVE UserNewBalance TO EOD-Edited-Ending-Balance
+    STRING NINumber " " UserName " " TransactionType " "
+        EOD-Edited-Amount " " EOD-Edited-Ending-Balance
+        DELIMITED BY SIZE INTO EOD-Line
+    WRITE EOD-REPORT-RECORD FROM EOD-Line.
+
+*> ----------------------------------------------------------------
+*> Write-Report-Totals - transaction count, sum of debits and sum
+*> of credits for the run.
+*> ----------------------------------------------------------------
+Write-Report-Totals.
+    MOVE SPACES TO EOD-Line
+    WRITE EOD-REPORT-RECORD FROM EOD-Line
+
+    MOVE SPACES TO EOD-Line
+    MOVE GrandTotalTransactionCount TO EOD-Edited-Count
+    STRING "TRANSACTIONS PROCESSED: " EOD-Edited-Count
+        DELIMITED BY SIZE INTO EOD-Line
+    WRITE EOD-REPORT-RECORD FROM EOD-Line
+
+    MOVE SPACES TO EOD-Line
+    MOVE TotalDebitAmount TO EOD-Edited-Amount
+    STRING "TOTAL DEBITS:  " EOD-Edited-Amount
+        DELIMITED BY SIZE INTO EOD-Line
+    WRITE EOD-REPORT-RECORD FROM EOD-Line
+
+    MOVE SPACES TO EOD-Line
+    MOVE TotalCreditAmount TO EOD-Edited-Amount
+    STRING "TOTAL CREDITS: " EOD-Edited-Amount
+        DELIMITED BY SIZE INTO EOD-Line
+    WRITE EOD-REPORT-RECORD FROM EOD-Line.
+
+*> ----------------------------------------------------------------
+*> Write-Report-Ending-Balances - a distinct rollup section, one line
+*> per customer posted to in this run, showing their final ending
+*> balance rather than making a reader scan the detail lines for it.
+*> ----------------------------------------------------------------
+Write-Report-Ending-Balances.
+    MOVE SPACES TO EOD-Line
+    WRITE EOD-REPORT-RECORD FROM EOD-Line
+
+    MOVE SPACES TO EOD-Line
+    STRING "ENDING BALANCES BY CUSTOMER" DELIMITED BY SIZE INTO EOD-Line
+    WRITE EOD-REPORT-RECORD FROM EOD-Line
+
+    PERFORM Write-Ending-Balance-Line
+        VARYING CBT-Idx FROM 1 BY 1
+        UNTIL CBT-Idx > CustomerBalanceCount
+
+    IF CustomerBalanceTable-Is-Full
+        DISPLAY "Warning: more than " MaxCustomerBalanceEntries
+            " distinct customers posted this run - ending-balance "
+            "rollup on the report is incomplete"
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> Write-Ending-Balance-Line - one line of the ending-balance rollup.
+*> ----------------------------------------------------------------
+Write-Ending-Balance-Line.
+    MOVE SPACES TO EOD-Line
+    MOVE CBT-ENDING-BALANCE(CBT-Idx) TO EOD-Edited-Ending-Balance
+    STRING CBT-NI-NUMBER(CBT-Idx) "     " EOD-Edited-Ending-Balance
+        DELIMITED BY SIZE INTO EOD-Line
+    WRITE EOD-REPORT-RECORD FROM EOD-Line.
+
+*> ----------------------------------------------------------------
+*> Close-Run - close whatever files Initialize-Run opened.
+*> ----------------------------------------------------------------
+Close-Run.
+    CLOSE CUSTMAST-FILE
+    CLOSE AUDIT-FILE
+    CLOSE DAILY-TXN-FILE
+    CLOSE EOD-REPORT-FILE.
